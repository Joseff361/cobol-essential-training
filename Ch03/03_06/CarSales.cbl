@@ -1,175 +1,839 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CARSALES.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CARSALESFILE ASSIGN TO "CARSALES.DAT"
-		   ORGANIZATION IS LINE SEQUENTIAL.
-       SELECT CARSALESREPORT ASSIGN TO "CARSALESREPORT.DAT" 
-           ORGANIZATION IS LINE SEQUENTIAL.
-             
-               
-       DATA DIVISION.
-       FILE SECTION.
-       FD CARSALESFILE.
-	   01 SALESDETAILS.
-			88 ENDOFSALESFILE VALUE HIGH-VALUES.
-			02 SALESPERSONNAME.
-			   05  LASTNAME     PIC X(15).
-			   05  FIRSTNAME    PIC X(10).
-			02 NUMBER-OF-RECS REDEFINES SALESPERSONNAME.
-               05  NUM-RECORDS  PIC 99999.
-               05  FILLER       PIC X(20).
-			02 QUARTERLYSALES.
-			   05  Q1-SALES		PIC 9(7).
-			   05  Q2-SALES		PIC 9(7).
-			   05  Q3-SALES		PIC 9(7).
-			   05  Q4-SALES		PIC 9(7).
-            02 CARTOTAL  	    PIC 9(3).
-            02 ADJUSTMENT       PIC S9(7).
-	   FD CARSALESREPORT.
-            01 PRINT-LINE       PIC X(132).
-
-       WORKING-STORAGE SECTION.
-       01  WS-FIELDS.
-           05  WS-COUNT         PIC 99999 VALUE ZEROES.
-       01  WS-DATE.
-           05  WS-YEAR          PIC 99.
-           05  WS-MONTH         PIC 99.
-           05  WS-DAY           PIC 99.
-       01  WS-QUARTERLYSALES.
-           05  WS-Q1-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q2-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q3-SALES		PIC 9(8) VALUE ZEROES.
-           05  WS-Q4-SALES		PIC 9(8) VALUE ZEROES.
-       01  WS-CAR-SALES.
-	       05  WS-SALESPERSON-YEARLY PIC 9(10) VALUE ZEROES.
-		   05  WS-YEARLY-SALES       PIC 9(12) VALUE ZEROES.
-		   05  WS-CAR-PRICE-AVERAGE  PIC 9(12).
-		   05  WS-TOTAL-CAR-SALES    PIC 9999 VALUE ZEROES.
-		   05  WS-DISPLAY-AVERAGE    PIC $$$,$$$,$$$.99.
-		   05  WS-CARS-MINUS-10      PIC 9(4).
-		   
-       01  HEADING-LINE.
-
-            05 FILLER	        PIC X(16) VALUE 'SALESPERSON NAME'.
-            05 FILLER	        PIC X(20) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 1 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 2 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 3 SALES'.
-            05 FILLER	        PIC X(2) VALUE SPACES.
-            05 FILLER	        PIC X(11)  VALUE 'QTR 4 SALES'.
-            05 FILLER	        PIC X(4) VALUE SPACES.
-            05 FILLER 	        PIC X(12) VALUE 'YEARLY SALES'.
-            05 FILLER	        PIC X(37) VALUE SPACES.
-			
-		01  DETAIL-LINE.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 DET-FNAME        PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 DET-LNAME        PIC X(15).
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-Q1-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q2-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q3-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q4-SALES     PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-YEARLYSALES  PIC $$,$$$,$$$,$$9.
-			05 FILLER           PIC X(19)  VALUE SPACES.
-			
-		01  DETAIL-TOTAL-LINE1.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(15).
-			05 FILLER           PIC X(1)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(3)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(7)  VALUE SPACES.
-            05 FILLER           PIC X(10) VALUE "==========".
-            05 FILLER           PIC X(19)  VALUE SPACES.
-			
-		01  DETAIL-TOTAL-LINE.
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(10).
-			05 FILLER           PIC X(5)  VALUE SPACES.
-			05 FILLER           PIC X(15)  VALUE "TOTALS: ".
-			05 FILLER           PIC X(1)  VALUE SPACES.
-			05 DET-Q1-TOT-SALES PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q2-TOT-SALES PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q3-TOT-SALES PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-Q4-TOT-SALES PIC $$,$$$,$$9.
-			05 FILLER           PIC X(3)  VALUE SPACES.
-			05 DET-TOT-YEARLYSALES  PIC $$,$$$,$$$,$$9.
-			05 FILLER           PIC X(19)  VALUE SPACES.						
-			
-       PROCEDURE DIVISION.
-       0100-OPENFILE.
-           OPEN INPUT CARSALESFILE.
-           OPEN OUTPUT CARSALESREPORT.
-		   WRITE PRINT-LINE FROM HEADING-LINE AFTER 
-              ADVANCING 1 LINE.
-
-        READ CARSALESFILE
-			    AT END SET ENDOFSALESFILE TO TRUE
-			    END-READ.
-       IF(ENDOFSALESFILE)
-           GO TO 0900-STOP-RUN.
-		   PERFORM 0200-PROCESS-SALES NUM-RECORDS TIMES.
-           PERFORM 0300-PROCESS-TOTALS.
-           PERFORM 0900-STOP-RUN.
-		   
-       0200-PROCESS-SALES.
-   		READ CARSALESFILE INTO SALESDETAILS.    
-			MOVE FIRSTNAME TO DET-FNAME.
-			MOVE LASTNAME TO DET-LNAME.
-			MOVE Q1-SALES TO DET-Q1-SALES.
-			MOVE Q2-SALES TO DET-Q2-SALES.
-			MOVE Q3-SALES TO DET-Q3-SALES.
-			MOVE Q4-SALES TO DET-Q4-SALES.
-			
-			ADD Q1-SALES TO WS-Q1-SALES, 
-			   WS-SALESPERSON-YEARLY.
-			ADD Q2-SALES TO WS-Q2-SALES, 
-			   WS-SALESPERSON-YEARLY.
-			ADD Q3-SALES TO WS-Q3-SALES, 
-			   WS-SALESPERSON-YEARLY.
-            ADD Q4-SALES TO WS-Q4-SALES, 
-			   WS-SALESPERSON-YEARLY.
-            MOVE WS-SALESPERSON-YEARLY TO DET-YEARLYSALES.
-			ADD WS-SALESPERSON-YEARLY TO WS-YEARLY-SALES.
-			MOVE ZEROES TO WS-SALESPERSON-YEARLY.
-			WRITE PRINT-LINE FROM DETAIL-LINE AFTER 
-               ADVANCING 1 LINE.
-
-		0300-PROCESS-TOTALS.	
-
-			MOVE WS-Q1-SALES TO DET-Q1-TOT-SALES.
-			MOVE WS-Q2-SALES TO DET-Q2-TOT-SALES.
-			MOVE WS-Q3-SALES TO DET-Q3-TOT-SALES.
-			MOVE WS-Q4-SALES TO DET-Q4-TOT-SALES.
-			MOVE WS-YEARLY-SALES TO DET-TOT-YEARLYSALES.
-			WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE1 AFTER 
-               ADVANCING 2 LINES.
-			WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE AFTER 
-               ADVANCING 2 LINES.
-		
-        0900-STOP-RUN.
-     		 CLOSE CARSALESFILE, CARSALESREPORT.	       
-             STOP RUN.
-           
-          END PROGRAM CARSALES.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CARSALES.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT CARSALESFILE ASSIGN TO "CARSALES.DAT"
+		   ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CARSALESREPORT ASSIGN TO "CARSALESREPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-REPORT-STATUS.
+       SELECT OPTIONAL CARSALESCKPT ASSIGN TO "CARSALESCKPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-STATUS.
+       SELECT OPTIONAL PRIORYEARFILE ASSIGN TO "PRIORSALES.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PRIOR-STATUS.
+       SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUNLOG-STATUS.
+       SELECT CARSALESSIGNOFF ASSIGN TO "CARSALESSIGNOFF.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SIGNOFF-STATUS.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CARSALESFILE.
+	   01 SALESDETAILS.
+			88 ENDOFSALESFILE VALUE HIGH-VALUES.
+			02 SALESPERSONNAME.
+			   05  LASTNAME     PIC X(15).
+			   05  FIRSTNAME    PIC X(10).
+			02 NUMBER-OF-RECS REDEFINES SALESPERSONNAME.
+               05  NUM-RECORDS  PIC 99999.
+               05  FILLER       PIC X(20).
+			02 QUARTERLYSALES.
+			   05  Q1-SALES		PIC 9(7).
+			   05  Q2-SALES		PIC 9(7).
+			   05  Q3-SALES		PIC 9(7).
+			   05  Q4-SALES		PIC 9(7).
+            02 CARTOTAL  	    PIC 9(3).
+            02 ADJUSTMENT       PIC S9(7).
+	   FD CARSALESREPORT.
+            01 PRINT-LINE       PIC X(159).
+       FD CARSALESCKPT.
+            01 CKPT-RECORD.
+               05  CKPT-LAST-SEQ   PIC 9(5).
+               05  CKPT-Q1         PIC 9(8).
+               05  CKPT-Q2         PIC 9(8).
+               05  CKPT-Q3         PIC 9(8).
+               05  CKPT-Q4         PIC 9(8).
+               05  CKPT-YEARLY     PIC 9(12).
+       FD PRIORYEARFILE.
+            01 PRIOR-SALESDETAILS.
+               88 PRIOR-ENDOFFILE VALUE HIGH-VALUES.
+               02 PRIOR-SALESPERSONNAME.
+                  05  PRIOR-LASTNAME     PIC X(15).
+                  05  PRIOR-FIRSTNAME    PIC X(10).
+               02 PRIOR-NUMBER-OF-RECS REDEFINES
+                      PRIOR-SALESPERSONNAME.
+                  05  PRIOR-NUM-RECORDS  PIC 99999.
+                  05  FILLER             PIC X(20).
+               02 PRIOR-QUARTERLYSALES.
+                  05  PRIOR-Q1-SALES     PIC 9(7).
+                  05  PRIOR-Q2-SALES     PIC 9(7).
+                  05  PRIOR-Q3-SALES     PIC 9(7).
+                  05  PRIOR-Q4-SALES     PIC 9(7).
+               02 PRIOR-CARTOTAL         PIC 9(3).
+               02 PRIOR-ADJUSTMENT       PIC S9(7).
+       FD RUNLOG.
+            01 RUNLOG-RECORD.
+               05  RUNLOG-PROGRAM      PIC X(15).
+               05  FILLER              PIC X(1).
+               05  RUNLOG-START-TIME   PIC X(8).
+               05  FILLER              PIC X(1).
+               05  RUNLOG-END-TIME     PIC X(8).
+               05  FILLER              PIC X(1).
+               05  RUNLOG-REC-COUNT    PIC 9(7).
+               05  FILLER              PIC X(1).
+               05  RUNLOG-STATUS       PIC X(12).
+       FD CARSALESSIGNOFF.
+            01 SIGNOFF-PRINT-LINE      PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FIELDS.
+           05  WS-COUNT         PIC 99999 VALUE ZEROES.
+           05  WS-RECORD-COUNT  PIC 99999 VALUE ZEROES.
+           05  WS-EXPECTED-COUNT PIC 99999 VALUE ZEROES.
+           05  WS-REMAINING-COUNT PIC 99999 VALUE ZEROES.
+
+       01  WS-RUNLOG-FIELDS.
+           05  WS-RUNLOG-STATUS  PIC XX    VALUE SPACES.
+           05  WS-START-TIME     PIC X(8)  VALUE SPACES.
+           05  WS-END-TIME       PIC X(8)  VALUE SPACES.
+
+       01  WS-REPORT-FILE-FIELDS.
+           05  WS-REPORT-STATUS  PIC XX    VALUE SPACES.
+           05  WS-SIGNOFF-STATUS PIC XX    VALUE SPACES.
+
+       01  WS-CKPT-FIELDS.
+           05  WS-CKPT-STATUS    PIC XX    VALUE SPACES.
+           05  WS-CKPT-SW        PIC X     VALUE 'N'.
+               88  CHECKPOINT-FOUND  VALUE 'Y'.
+
+       01  WS-PRIOR-FIELDS.
+           05  WS-PRIOR-STATUS      PIC XX    VALUE SPACES.
+           05  WS-PRIOR-SW          PIC X     VALUE 'N'.
+               88  PRIOR-YEAR-AVAILABLE  VALUE 'Y'.
+           05  WS-PRIOR-MATCH-SW    PIC X     VALUE 'N'.
+               88  PRIOR-MATCH-FOUND     VALUE 'Y'.
+           05  WS-PRIOR-EXPECTED    PIC 99999 VALUE ZEROES.
+           05  WS-PRIOR-MATCH-IDX   PIC 999   VALUE ZEROES.
+           05  WS-PRIOR-YEARLY-AMT  PIC 9(12) VALUE ZEROES.
+           05  WS-CHANGE-AMT        PIC S9(12) VALUE ZEROES.
+           05  WS-CHANGE-PCT        PIC S999V99 VALUE ZEROES.
+
+       01  WS-PRIOR-TABLE.
+           05  WS-PRIOR-COUNT       PIC 999   VALUE ZEROES.
+           05  WS-PRIOR-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-PRIOR-IDX.
+               10  WS-PRIOR-NAME       PIC X(25).
+               10  WS-PRIOR-YEARLY     PIC 9(12).
+
+       01  WS-TREND-TABLE.
+           05  WS-TREND-COUNT       PIC 999   VALUE ZEROES.
+           05  WS-TREND-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-TREND-IDX.
+               10  WS-TREND-NAME       PIC X(25).
+               10  WS-TREND-CHANGE     PIC S9(12).
+               10  WS-TREND-PCT        PIC S999V99.
+               10  WS-TREND-G-USED     PIC X VALUE 'N'.
+               10  WS-TREND-D-USED     PIC X VALUE 'N'.
+
+       01  WS-TREND-SCAN.
+           05  WS-BEST-IDX          PIC 999     VALUE ZEROES.
+           05  WS-BEST-CHANGE       PIC S9(12)  VALUE ZEROES.
+       01  WS-DATE.
+           05  WS-YEAR          PIC 99.
+           05  WS-MONTH         PIC 99.
+           05  WS-DAY           PIC 99.
+       01  WS-QUARTERLYSALES.
+           05  WS-Q1-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q2-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q3-SALES		PIC 9(8) VALUE ZEROES.
+           05  WS-Q4-SALES		PIC 9(8) VALUE ZEROES.
+       01  WS-CAR-SALES.
+	       05  WS-SALESPERSON-YEARLY PIC 9(10) VALUE ZEROES.
+		   05  WS-YEARLY-SALES       PIC 9(12) VALUE ZEROES.
+		   05  WS-CAR-PRICE-AVERAGE  PIC 9(12).
+		   05  WS-PERSON-AVG-PRICE   PIC 9(12).
+		   05  WS-TOTAL-CAR-SALES    PIC 9999 VALUE ZEROES.
+		   05  WS-DISPLAY-AVERAGE    PIC $$$,$$$,$$$.99.
+		   05  WS-CARS-MINUS-10      PIC 9(4).
+
+       01  WS-ADJUSTMENT-FIELDS.
+           05  WS-REVIEW-THRESHOLD   PIC 9(12) VALUE ZEROES.
+           05  WS-ABS-ADJUSTMENT     PIC 9(7)  VALUE ZEROES.
+           05  WS-REVIEW-SW          PIC X     VALUE 'N'.
+               88  ADJUSTMENT-NEEDS-REVIEW  VALUE 'Y'.
+
+       01  WS-REVIEW-TABLE.
+           05  WS-REVIEW-COUNT       PIC 999   VALUE ZEROES.
+           05  WS-REVIEW-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-REVIEW-IDX.
+               10  WS-REVIEW-NAME       PIC X(25).
+               10  WS-REVIEW-YEARLY     PIC 9(12).
+               10  WS-REVIEW-ADJUST     PIC S9(7).
+
+       01  WS-SIGNOFF-FIELDS.
+           05  WS-SIGNOFF-THRESHOLD  PIC 9(7) VALUE 1000.
+           05  WS-SIGNOFF-SW         PIC X    VALUE 'N'.
+               88  NEEDS-SIGNOFF         VALUE 'Y'.
+
+       01  WS-SIGNOFF-TABLE.
+           05  WS-SIGNOFF-COUNT      PIC 999  VALUE ZEROES.
+           05  WS-SIGNOFF-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-SIGNOFF-IDX.
+               10  WS-SIGNOFF-NAME    PIC X(25).
+               10  WS-SIGNOFF-YEARLY  PIC 9(12).
+               10  WS-SIGNOFF-ADJUST  PIC S9(7).
+
+       01  HEADING-LINE.
+
+            05 FILLER	        PIC X(16) VALUE 'SALESPERSON NAME'.
+            05 FILLER	        PIC X(20) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 1 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 2 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 3 SALES'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(11)  VALUE 'QTR 4 SALES'.
+            05 FILLER	        PIC X(4) VALUE SPACES.
+            05 FILLER 	        PIC X(12) VALUE 'YEARLY SALES'.
+            05 FILLER	        PIC X(4) VALUE SPACES.
+            05 FILLER	        PIC X(10) VALUE 'ADJUSTMENT'.
+            05 FILLER	        PIC X(3) VALUE SPACES.
+            05 FILLER	        PIC X(7) VALUE 'AVG/CAR'.
+            05 FILLER	        PIC X(3) VALUE SPACES.
+            05 FILLER	        PIC X(10) VALUE 'VS LAST YR'.
+            05 FILLER	        PIC X(2) VALUE SPACES.
+            05 FILLER	        PIC X(7) VALUE 'PCT CHG'.
+
+		01  DETAIL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 DET-FNAME        PIC X(10).
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 DET-LNAME        PIC X(15).
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-Q1-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q2-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q3-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q4-SALES     PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-YEARLYSALES  PIC $$,$$$,$$$,$$9.
+			05 FILLER           PIC X(2)  VALUE SPACES.
+			05 DET-ADJUSTMENT   PIC -$$,$$$,$$9.
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-REVIEW-FLAG  PIC X(8).
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-AVG-PRICE    PIC $$$,$$9.
+			05 FILLER           PIC X(2)  VALUE SPACES.
+			05 DET-VS-LY        PIC -$$,$$$,$$9.
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-VS-LY-FLAG   PIC X(5).
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-VS-LY-PCT    PIC -ZZ9.99.
+
+		01  DETAIL-TOTAL-LINE1.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(10) VALUE SPACES.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(15) VALUE SPACES.
+			05 FILLER           PIC X(1)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(7)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE "==========".
+            05 FILLER           PIC X(19)  VALUE SPACES.
+
+		01  DETAIL-TOTAL-LINE.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(10) VALUE SPACES.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+			05 FILLER           PIC X(15)  VALUE "TOTALS: ".
+			05 FILLER           PIC X(1)  VALUE SPACES.
+			05 DET-Q1-TOT-SALES PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q2-TOT-SALES PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q3-TOT-SALES PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-Q4-TOT-SALES PIC $$,$$$,$$9.
+			05 FILLER           PIC X(3)  VALUE SPACES.
+			05 DET-TOT-YEARLYSALES  PIC $$,$$$,$$$,$$9.
+			05 FILLER           PIC X(18)  VALUE SPACES.
+			05 DET-TOT-AVG-PRICE PIC $$$,$$9.
+			05 FILLER           PIC X(5)  VALUE SPACES.
+
+        01  REVIEW-HEADING-LINE1.
+            05 FILLER       PIC X(1)  VALUE SPACES.
+            05 FILLER       PIC X(40) VALUE
+                'ADJUSTMENTS REQUIRING MANAGER REVIEW'.
+            05 FILLER       PIC X(91) VALUE SPACES.
+
+        01  REVIEW-HEADING-LINE2.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(25) VALUE 'SALESPERSON NAME'.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(14) VALUE 'YEARLY SALES'.
+            05 FILLER       PIC X(4)  VALUE SPACES.
+            05 FILLER       PIC X(14) VALUE 'ADJUSTMENT'.
+            05 FILLER       PIC X(65) VALUE SPACES.
+
+        01  REVIEW-DETAIL-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 REV-NAME         PIC X(25).
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 REV-YEARLYSALES  PIC $$,$$$,$$$,$$9.
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 REV-ADJUSTMENT   PIC -$$,$$$,$$9.
+            05 FILLER           PIC X(2)  VALUE SPACES.
+            05 FILLER           PIC X(8)  VALUE '*REVIEW*'.
+            05 FILLER           PIC X(56) VALUE SPACES.
+
+        01  REVIEW-NONE-LINE.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(30) VALUE
+                'NONE - NO ACTION REQUIRED'.
+            05 FILLER       PIC X(97) VALUE SPACES.
+
+        01  SIGNOFF-HEADING-LINE1.
+            05 FILLER       PIC X(1)  VALUE SPACES.
+            05 FILLER       PIC X(45) VALUE
+                'ADJUSTMENT SIGN-OFF SHEET - MANAGER INITIALS'.
+            05 FILLER       PIC X(86) VALUE SPACES.
+
+        01  SIGNOFF-HEADING-LINE2.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(25) VALUE 'SALESPERSON NAME'.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(14) VALUE 'YEARLY SALES'.
+            05 FILLER       PIC X(4)  VALUE SPACES.
+            05 FILLER       PIC X(14) VALUE 'ADJUSTMENT'.
+            05 FILLER       PIC X(10) VALUE 'INITIALS'.
+            05 FILLER       PIC X(55) VALUE SPACES.
+
+        01  SIGNOFF-DETAIL-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 SGN-NAME          PIC X(25).
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 SGN-YEARLYSALES   PIC $$,$$$,$$$,$$9.
+            05 FILLER           PIC X(3)  VALUE SPACES.
+            05 SGN-ADJUSTMENT    PIC -$$,$$$,$$9.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 FILLER           PIC X(10) VALUE '_________'.
+            05 FILLER           PIC X(51) VALUE SPACES.
+
+        01  SIGNOFF-NONE-LINE.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(40) VALUE
+                'NONE - NO ADJUSTMENTS EXCEED THRESHOLD'.
+            05 FILLER       PIC X(87) VALUE SPACES.
+
+        01  MISMATCH-LINE.
+            05 FILLER       PIC X(1)  VALUE SPACES.
+            05 FILLER       PIC X(29) VALUE
+                '*** RECORD COUNT MISMATCH ***'.
+            05 FILLER       PIC X(11) VALUE ' EXPECTED:'.
+            05 MIS-EXPECTED PIC ZZZZ9.
+            05 FILLER       PIC X(10) VALUE '  ACTUAL:'.
+            05 MIS-ACTUAL   PIC ZZZZ9.
+            05 FILLER       PIC X(70) VALUE SPACES.
+
+        01  TREND-HEADING-LINE1.
+            05 FILLER       PIC X(1)  VALUE SPACES.
+            05 FILLER       PIC X(32) VALUE
+                'TOP GAINERS VS LAST YEAR'.
+            05 FILLER       PIC X(99) VALUE SPACES.
+
+        01  TREND-DECLINE-HEADING.
+            05 FILLER       PIC X(1)  VALUE SPACES.
+            05 FILLER       PIC X(32) VALUE
+                'TOP DECLINERS VS LAST YEAR'.
+            05 FILLER       PIC X(99) VALUE SPACES.
+
+        01  TREND-HEADING-LINE2.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(25) VALUE 'SALESPERSON NAME'.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(14) VALUE 'CHANGE'.
+            05 FILLER       PIC X(6)  VALUE SPACES.
+            05 FILLER       PIC X(10) VALUE 'PCT CHG'.
+            05 FILLER       PIC X(67) VALUE SPACES.
+
+        01  TREND-DETAIL-LINE.
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 TRND-NAME        PIC X(25).
+            05 FILLER           PIC X(5)  VALUE SPACES.
+            05 TRND-CHANGE      PIC -$$,$$$,$$9.
+            05 FILLER           PIC X(4)  VALUE SPACES.
+            05 TRND-PCT         PIC -ZZ9.99.
+            05 FILLER           PIC X(1)  VALUE SPACES.
+            05 FILLER           PIC X(1)  VALUE '%'.
+            05 FILLER           PIC X(68) VALUE SPACES.
+
+        01  TREND-NONE-LINE.
+            05 FILLER       PIC X(5)  VALUE SPACES.
+            05 FILLER       PIC X(35) VALUE
+                'NONE - NO PRIOR YEAR MATCHES FOUND'.
+            05 FILLER       PIC X(92) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0100-OPENFILE.
+           ACCEPT WS-START-TIME FROM TIME.
+           OPEN INPUT CARSALESFILE.
+
+        READ CARSALESFILE
+			    AT END SET ENDOFSALESFILE TO TRUE
+			    END-READ.
+       IF(ENDOFSALESFILE)
+           GO TO 0900-STOP-RUN.
+		   MOVE NUM-RECORDS TO WS-EXPECTED-COUNT.
+		   PERFORM 0120-CHECK-CHECKPOINT.
+		   IF CHECKPOINT-FOUND
+		      AND WS-RECORD-COUNT > WS-EXPECTED-COUNT
+		       PERFORM 0125-DISCARD-STALE-CHECKPOINT
+		   END-IF.
+           IF CHECKPOINT-FOUND
+               OPEN EXTEND CARSALESREPORT
+               IF WS-REPORT-STATUS = '05' OR WS-REPORT-STATUS = '35'
+                   OPEN OUTPUT CARSALESREPORT
+			       WRITE PRINT-LINE FROM HEADING-LINE AFTER
+                      ADVANCING 1 LINE
+               END-IF
+               OPEN EXTEND CARSALESSIGNOFF
+               IF WS-SIGNOFF-STATUS = '05' OR WS-SIGNOFF-STATUS = '35'
+                   OPEN OUTPUT CARSALESSIGNOFF
+               END-IF
+           ELSE
+               OPEN OUTPUT CARSALESREPORT
+               OPEN OUTPUT CARSALESSIGNOFF
+			   WRITE PRINT-LINE FROM HEADING-LINE AFTER
+                  ADVANCING 1 LINE
+           END-IF.
+
+		   PERFORM 0140-LOAD-PRIOR-YEAR.
+		   IF CHECKPOINT-FOUND
+		       PERFORM 0130-SKIP-CHECKPOINTED-RECORD
+		           WS-RECORD-COUNT TIMES
+		   END-IF.
+		   COMPUTE WS-REMAINING-COUNT =
+		       WS-EXPECTED-COUNT - WS-RECORD-COUNT.
+		   PERFORM 0200-PROCESS-SALES WS-REMAINING-COUNT TIMES.
+           PERFORM 0300-PROCESS-TOTALS.
+           PERFORM 0900-STOP-RUN.
+
+       0120-CHECK-CHECKPOINT.
+           OPEN INPUT CARSALESCKPT.
+           IF WS-CKPT-STATUS = '00'
+               READ CARSALESCKPT INTO CKPT-RECORD
+                   AT END MOVE 'N' TO WS-CKPT-SW
+               END-READ
+               IF WS-CKPT-STATUS = '00'
+                   MOVE 'Y' TO WS-CKPT-SW
+                   MOVE CKPT-LAST-SEQ TO WS-RECORD-COUNT
+                   MOVE CKPT-Q1       TO WS-Q1-SALES
+                   MOVE CKPT-Q2       TO WS-Q2-SALES
+                   MOVE CKPT-Q3       TO WS-Q3-SALES
+                   MOVE CKPT-Q4       TO WS-Q4-SALES
+                   MOVE CKPT-YEARLY   TO WS-YEARLY-SALES
+               END-IF
+               CLOSE CARSALESCKPT
+           ELSE
+               MOVE 'N' TO WS-CKPT-SW
+           END-IF.
+       0120-EXIT.
+           EXIT.
+
+       0125-DISCARD-STALE-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-SW.
+           MOVE ZEROES TO WS-RECORD-COUNT, WS-Q1-SALES, WS-Q2-SALES,
+               WS-Q3-SALES, WS-Q4-SALES, WS-YEARLY-SALES.
+       0125-EXIT.
+           EXIT.
+
+       0130-SKIP-CHECKPOINTED-RECORD.
+           READ CARSALESFILE INTO SALESDETAILS
+               AT END SET ENDOFSALESFILE TO TRUE
+           END-READ.
+           IF NOT ENDOFSALESFILE
+               COMPUTE WS-SALESPERSON-YEARLY =
+                   Q1-SALES + Q2-SALES + Q3-SALES + Q4-SALES
+               PERFORM 0250-EVALUATE-ADJUSTMENT
+               PERFORM 0260-COMPARE-PRIOR-YEAR
+               ADD CARTOTAL TO WS-TOTAL-CAR-SALES
+               MOVE ZEROES TO WS-SALESPERSON-YEARLY
+           END-IF.
+       0130-EXIT.
+           EXIT.
+
+       0140-LOAD-PRIOR-YEAR.
+           OPEN INPUT PRIORYEARFILE.
+           IF WS-PRIOR-STATUS = '00'
+               READ PRIORYEARFILE
+                   AT END SET PRIOR-ENDOFFILE TO TRUE
+               END-READ
+               IF WS-PRIOR-STATUS = '00' AND NOT PRIOR-ENDOFFILE
+                   MOVE 'Y' TO WS-PRIOR-SW
+                   MOVE PRIOR-NUM-RECORDS TO WS-PRIOR-EXPECTED
+                   PERFORM 0145-LOAD-PRIOR-RECORD
+                       WS-PRIOR-EXPECTED TIMES
+               END-IF
+               CLOSE PRIORYEARFILE
+           END-IF.
+       0140-EXIT.
+           EXIT.
+
+       0145-LOAD-PRIOR-RECORD.
+           READ PRIORYEARFILE
+               AT END SET PRIOR-ENDOFFILE TO TRUE
+           END-READ.
+           IF NOT PRIOR-ENDOFFILE AND WS-PRIOR-COUNT < 200
+               ADD 1 TO WS-PRIOR-COUNT
+               MOVE PRIOR-SALESPERSONNAME TO
+                   WS-PRIOR-NAME(WS-PRIOR-COUNT)
+               ADD PRIOR-Q1-SALES, PRIOR-Q2-SALES, PRIOR-Q3-SALES,
+                   PRIOR-Q4-SALES
+                   GIVING WS-PRIOR-YEARLY(WS-PRIOR-COUNT)
+           END-IF.
+       0145-EXIT.
+           EXIT.
+
+       0200-PROCESS-SALES.
+   		READ CARSALESFILE INTO SALESDETAILS
+			    AT END SET ENDOFSALESFILE TO TRUE
+			    END-READ.
+			IF ENDOFSALESFILE
+			    GO TO 0200-EXIT
+			END-IF.
+			ADD 1 TO WS-RECORD-COUNT.
+			MOVE FIRSTNAME TO DET-FNAME.
+			MOVE LASTNAME TO DET-LNAME.
+			MOVE Q1-SALES TO DET-Q1-SALES.
+			MOVE Q2-SALES TO DET-Q2-SALES.
+			MOVE Q3-SALES TO DET-Q3-SALES.
+			MOVE Q4-SALES TO DET-Q4-SALES.
+
+			ADD Q1-SALES TO WS-Q1-SALES,
+			   WS-SALESPERSON-YEARLY.
+			ADD Q2-SALES TO WS-Q2-SALES,
+			   WS-SALESPERSON-YEARLY.
+			ADD Q3-SALES TO WS-Q3-SALES,
+			   WS-SALESPERSON-YEARLY.
+            ADD Q4-SALES TO WS-Q4-SALES,
+			   WS-SALESPERSON-YEARLY.
+            MOVE WS-SALESPERSON-YEARLY TO DET-YEARLYSALES.
+			ADD WS-SALESPERSON-YEARLY TO WS-YEARLY-SALES.
+
+			PERFORM 0250-EVALUATE-ADJUSTMENT.
+			PERFORM 0260-COMPARE-PRIOR-YEAR.
+
+			IF CARTOTAL > 0
+			    COMPUTE WS-PERSON-AVG-PRICE ROUNDED =
+			        WS-SALESPERSON-YEARLY / CARTOTAL
+			ELSE
+			    MOVE ZERO TO WS-PERSON-AVG-PRICE
+			END-IF.
+			MOVE WS-PERSON-AVG-PRICE TO DET-AVG-PRICE.
+			ADD CARTOTAL TO WS-TOTAL-CAR-SALES.
+
+			MOVE ZEROES TO WS-SALESPERSON-YEARLY.
+			WRITE PRINT-LINE FROM DETAIL-LINE AFTER
+               ADVANCING 1 LINE.
+
+			PERFORM 0270-WRITE-CHECKPOINT.
+       0200-EXIT.
+           EXIT.
+
+       0270-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-LAST-SEQ.
+           MOVE WS-Q1-SALES     TO CKPT-Q1.
+           MOVE WS-Q2-SALES     TO CKPT-Q2.
+           MOVE WS-Q3-SALES     TO CKPT-Q3.
+           MOVE WS-Q4-SALES     TO CKPT-Q4.
+           MOVE WS-YEARLY-SALES TO CKPT-YEARLY.
+           OPEN OUTPUT CARSALESCKPT.
+           WRITE CKPT-RECORD.
+           CLOSE CARSALESCKPT.
+       0270-EXIT.
+           EXIT.
+
+       0250-EVALUATE-ADJUSTMENT.
+           MOVE SPACES TO DET-REVIEW-FLAG.
+           MOVE 'N' TO WS-REVIEW-SW.
+           MOVE ADJUSTMENT TO DET-ADJUSTMENT.
+           COMPUTE WS-ABS-ADJUSTMENT = FUNCTION ABS(ADJUSTMENT).
+           COMPUTE WS-REVIEW-THRESHOLD ROUNDED =
+               WS-SALESPERSON-YEARLY * 0.05.
+           IF WS-ABS-ADJUSTMENT > WS-REVIEW-THRESHOLD
+               MOVE 'Y' TO WS-REVIEW-SW
+               MOVE '*REVIEW*' TO DET-REVIEW-FLAG
+           END-IF.
+           IF ADJUSTMENT-NEEDS-REVIEW
+              AND WS-REVIEW-COUNT < 200
+               ADD 1 TO WS-REVIEW-COUNT
+               MOVE SALESPERSONNAME TO
+                   WS-REVIEW-NAME(WS-REVIEW-COUNT)
+               MOVE WS-SALESPERSON-YEARLY TO
+                   WS-REVIEW-YEARLY(WS-REVIEW-COUNT)
+               MOVE ADJUSTMENT TO
+                   WS-REVIEW-ADJUST(WS-REVIEW-COUNT)
+           END-IF.
+
+           MOVE 'N' TO WS-SIGNOFF-SW.
+           IF WS-ABS-ADJUSTMENT > WS-SIGNOFF-THRESHOLD
+               MOVE 'Y' TO WS-SIGNOFF-SW
+           END-IF.
+           IF NEEDS-SIGNOFF
+              AND WS-SIGNOFF-COUNT < 200
+               ADD 1 TO WS-SIGNOFF-COUNT
+               MOVE SALESPERSONNAME TO
+                   WS-SIGNOFF-NAME(WS-SIGNOFF-COUNT)
+               MOVE WS-SALESPERSON-YEARLY TO
+                   WS-SIGNOFF-YEARLY(WS-SIGNOFF-COUNT)
+               MOVE ADJUSTMENT TO
+                   WS-SIGNOFF-ADJUST(WS-SIGNOFF-COUNT)
+           END-IF.
+       0250-EXIT.
+           EXIT.
+
+       0260-COMPARE-PRIOR-YEAR.
+           MOVE 'N' TO WS-PRIOR-MATCH-SW.
+           MOVE ZEROES TO WS-PRIOR-MATCH-IDX.
+           IF PRIOR-YEAR-AVAILABLE
+               PERFORM 0265-SEARCH-PRIOR-ENTRY
+                   VARYING WS-PRIOR-IDX FROM 1 BY 1
+                   UNTIL WS-PRIOR-IDX > WS-PRIOR-COUNT
+                      OR PRIOR-MATCH-FOUND
+           END-IF.
+           IF PRIOR-MATCH-FOUND
+               MOVE WS-PRIOR-YEARLY(WS-PRIOR-MATCH-IDX) TO
+                   WS-PRIOR-YEARLY-AMT
+               COMPUTE WS-CHANGE-AMT =
+                   WS-SALESPERSON-YEARLY - WS-PRIOR-YEARLY-AMT
+               MOVE WS-CHANGE-AMT TO DET-VS-LY
+               MOVE SPACES TO DET-VS-LY-FLAG
+               IF WS-PRIOR-YEARLY-AMT > 0
+                   COMPUTE WS-CHANGE-PCT ROUNDED =
+                       (WS-CHANGE-AMT / WS-PRIOR-YEARLY-AMT) * 100
+               ELSE
+                   MOVE ZERO TO WS-CHANGE-PCT
+               END-IF
+               MOVE WS-CHANGE-PCT TO DET-VS-LY-PCT
+               PERFORM 0268-ADD-TREND-ENTRY
+           ELSE
+               MOVE ZERO TO DET-VS-LY
+               MOVE 'NEW' TO DET-VS-LY-FLAG
+               MOVE ZERO TO DET-VS-LY-PCT
+           END-IF.
+       0260-EXIT.
+           EXIT.
+
+       0265-SEARCH-PRIOR-ENTRY.
+           IF WS-PRIOR-NAME(WS-PRIOR-IDX) = SALESPERSONNAME
+               MOVE 'Y' TO WS-PRIOR-MATCH-SW
+               MOVE WS-PRIOR-IDX TO WS-PRIOR-MATCH-IDX
+           END-IF.
+       0265-EXIT.
+           EXIT.
+
+       0268-ADD-TREND-ENTRY.
+           IF WS-TREND-COUNT < 200
+               ADD 1 TO WS-TREND-COUNT
+               MOVE SALESPERSONNAME TO
+                   WS-TREND-NAME(WS-TREND-COUNT)
+               MOVE WS-CHANGE-AMT TO
+                   WS-TREND-CHANGE(WS-TREND-COUNT)
+               MOVE WS-CHANGE-PCT TO
+                   WS-TREND-PCT(WS-TREND-COUNT)
+           END-IF.
+       0268-EXIT.
+           EXIT.
+
+		0300-PROCESS-TOTALS.
+
+			MOVE WS-Q1-SALES TO DET-Q1-TOT-SALES.
+			MOVE WS-Q2-SALES TO DET-Q2-TOT-SALES.
+			MOVE WS-Q3-SALES TO DET-Q3-TOT-SALES.
+			MOVE WS-Q4-SALES TO DET-Q4-TOT-SALES.
+			MOVE WS-YEARLY-SALES TO DET-TOT-YEARLYSALES.
+			IF WS-TOTAL-CAR-SALES > 0
+			    COMPUTE WS-CAR-PRICE-AVERAGE ROUNDED =
+			        WS-YEARLY-SALES / WS-TOTAL-CAR-SALES
+			ELSE
+			    MOVE ZERO TO WS-CAR-PRICE-AVERAGE
+			END-IF.
+			MOVE WS-CAR-PRICE-AVERAGE TO DET-TOT-AVG-PRICE.
+			WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE1 AFTER
+               ADVANCING 2 LINES.
+			WRITE PRINT-LINE FROM DETAIL-TOTAL-LINE AFTER
+               ADVANCING 2 LINES.
+
+			IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+			    MOVE WS-EXPECTED-COUNT TO MIS-EXPECTED
+			    MOVE WS-RECORD-COUNT   TO MIS-ACTUAL
+			    WRITE PRINT-LINE FROM MISMATCH-LINE AFTER
+                   ADVANCING 2 LINES
+			END-IF.
+
+			PERFORM 0350-PRINT-ADJUSTMENT-REVIEW.
+			PERFORM 0355-PRINT-SIGNOFF-SHEET.
+
+			IF PRIOR-YEAR-AVAILABLE
+			    PERFORM 0370-PRINT-TREND-SUMMARY
+			END-IF.
+
+       0350-PRINT-ADJUSTMENT-REVIEW.
+           WRITE PRINT-LINE FROM REVIEW-HEADING-LINE1 AFTER
+               ADVANCING 3 LINES.
+           WRITE PRINT-LINE FROM REVIEW-HEADING-LINE2 AFTER
+               ADVANCING 1 LINE.
+           IF WS-REVIEW-COUNT = 0
+               WRITE PRINT-LINE FROM REVIEW-NONE-LINE AFTER
+                   ADVANCING 1 LINE
+           ELSE
+               PERFORM 0360-PRINT-REVIEW-LINE
+                   VARYING WS-REVIEW-IDX FROM 1 BY 1
+                   UNTIL WS-REVIEW-IDX > WS-REVIEW-COUNT
+           END-IF.
+       0350-EXIT.
+           EXIT.
+
+       0360-PRINT-REVIEW-LINE.
+           MOVE WS-REVIEW-NAME(WS-REVIEW-IDX)   TO REV-NAME.
+           MOVE WS-REVIEW-YEARLY(WS-REVIEW-IDX) TO REV-YEARLYSALES.
+           MOVE WS-REVIEW-ADJUST(WS-REVIEW-IDX) TO REV-ADJUSTMENT.
+           WRITE PRINT-LINE FROM REVIEW-DETAIL-LINE AFTER
+               ADVANCING 1 LINE.
+       0360-EXIT.
+           EXIT.
+
+       0355-PRINT-SIGNOFF-SHEET.
+           WRITE SIGNOFF-PRINT-LINE FROM SIGNOFF-HEADING-LINE1
+               AFTER ADVANCING 1 LINE.
+           WRITE SIGNOFF-PRINT-LINE FROM SIGNOFF-HEADING-LINE2
+               AFTER ADVANCING 1 LINE.
+           IF WS-SIGNOFF-COUNT = 0
+               WRITE SIGNOFF-PRINT-LINE FROM SIGNOFF-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           ELSE
+               PERFORM 0365-PRINT-SIGNOFF-LINE
+                   VARYING WS-SIGNOFF-IDX FROM 1 BY 1
+                   UNTIL WS-SIGNOFF-IDX > WS-SIGNOFF-COUNT
+           END-IF.
+       0355-EXIT.
+           EXIT.
+
+       0365-PRINT-SIGNOFF-LINE.
+           MOVE WS-SIGNOFF-NAME(WS-SIGNOFF-IDX)
+               TO SGN-NAME.
+           MOVE WS-SIGNOFF-YEARLY(WS-SIGNOFF-IDX)
+               TO SGN-YEARLYSALES.
+           MOVE WS-SIGNOFF-ADJUST(WS-SIGNOFF-IDX)
+               TO SGN-ADJUSTMENT.
+           WRITE SIGNOFF-PRINT-LINE FROM SIGNOFF-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+       0365-EXIT.
+           EXIT.
+
+       0370-PRINT-TREND-SUMMARY.
+           WRITE PRINT-LINE FROM TREND-HEADING-LINE1 AFTER
+               ADVANCING 3 LINES.
+           WRITE PRINT-LINE FROM TREND-HEADING-LINE2 AFTER
+               ADVANCING 1 LINE.
+           IF WS-TREND-COUNT = 0
+               WRITE PRINT-LINE FROM TREND-NONE-LINE AFTER
+                   ADVANCING 1 LINE
+           ELSE
+               PERFORM 0375-PRINT-TOP-GAINER 3 TIMES
+               WRITE PRINT-LINE FROM TREND-DECLINE-HEADING AFTER
+                   ADVANCING 2 LINES
+               PERFORM 0380-PRINT-TOP-DECLINER 3 TIMES
+           END-IF.
+       0370-EXIT.
+           EXIT.
+
+       0375-PRINT-TOP-GAINER.
+           MOVE ZERO TO WS-BEST-IDX.
+           MOVE -999999999999 TO WS-BEST-CHANGE.
+           PERFORM 0376-SCAN-FOR-GAINER
+               VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX > WS-TREND-COUNT.
+           IF WS-BEST-IDX > 0
+               MOVE 'Y' TO WS-TREND-G-USED(WS-BEST-IDX)
+               MOVE WS-TREND-NAME(WS-BEST-IDX)   TO TRND-NAME
+               MOVE WS-TREND-CHANGE(WS-BEST-IDX) TO TRND-CHANGE
+               MOVE WS-TREND-PCT(WS-BEST-IDX)    TO TRND-PCT
+               WRITE PRINT-LINE FROM TREND-DETAIL-LINE AFTER
+                   ADVANCING 1 LINE
+           END-IF.
+       0375-EXIT.
+           EXIT.
+
+       0376-SCAN-FOR-GAINER.
+           IF WS-TREND-G-USED(WS-TREND-IDX) = 'N'
+              AND WS-TREND-CHANGE(WS-TREND-IDX) > WS-BEST-CHANGE
+              AND WS-TREND-CHANGE(WS-TREND-IDX) > 0
+               MOVE WS-TREND-IDX TO WS-BEST-IDX
+               MOVE WS-TREND-CHANGE(WS-TREND-IDX) TO WS-BEST-CHANGE
+           END-IF.
+       0376-EXIT.
+           EXIT.
+
+       0380-PRINT-TOP-DECLINER.
+           MOVE ZERO TO WS-BEST-IDX.
+           MOVE 999999999999 TO WS-BEST-CHANGE.
+           PERFORM 0381-SCAN-FOR-DECLINER
+               VARYING WS-TREND-IDX FROM 1 BY 1
+               UNTIL WS-TREND-IDX > WS-TREND-COUNT.
+           IF WS-BEST-IDX > 0
+               MOVE 'Y' TO WS-TREND-D-USED(WS-BEST-IDX)
+               MOVE WS-TREND-NAME(WS-BEST-IDX)   TO TRND-NAME
+               MOVE WS-TREND-CHANGE(WS-BEST-IDX) TO TRND-CHANGE
+               MOVE WS-TREND-PCT(WS-BEST-IDX)    TO TRND-PCT
+               WRITE PRINT-LINE FROM TREND-DETAIL-LINE AFTER
+                   ADVANCING 1 LINE
+           END-IF.
+       0380-EXIT.
+           EXIT.
+
+       0381-SCAN-FOR-DECLINER.
+           IF WS-TREND-D-USED(WS-TREND-IDX) = 'N'
+              AND WS-TREND-CHANGE(WS-TREND-IDX) < WS-BEST-CHANGE
+              AND WS-TREND-CHANGE(WS-TREND-IDX) < 0
+               MOVE WS-TREND-IDX TO WS-BEST-IDX
+               MOVE WS-TREND-CHANGE(WS-TREND-IDX) TO WS-BEST-CHANGE
+           END-IF.
+       0381-EXIT.
+           EXIT.
+
+        0900-STOP-RUN.
+     		 OPEN OUTPUT CARSALESCKPT.
+             CLOSE CARSALESCKPT.
+             PERFORM 0890-WRITE-RUNLOG.
+     		 CLOSE CARSALESFILE, CARSALESREPORT, CARSALESSIGNOFF.
+             STOP RUN.
+
+        0890-WRITE-RUNLOG.
+            ACCEPT WS-END-TIME FROM TIME.
+            OPEN EXTEND RUNLOG.
+            IF WS-RUNLOG-STATUS = '05' OR WS-RUNLOG-STATUS = '35'
+                OPEN OUTPUT RUNLOG
+            END-IF.
+            MOVE SPACES           TO RUNLOG-RECORD.
+            MOVE 'CARSALES'       TO RUNLOG-PROGRAM.
+            MOVE WS-START-TIME    TO RUNLOG-START-TIME.
+            MOVE WS-END-TIME      TO RUNLOG-END-TIME.
+            MOVE WS-RECORD-COUNT  TO RUNLOG-REC-COUNT.
+            IF WS-RECORD-COUNT NOT = WS-EXPECTED-COUNT
+                MOVE 'MISMATCH'   TO RUNLOG-STATUS
+            ELSE
+                MOVE 'COMPLETE'   TO RUNLOG-STATUS
+            END-IF.
+            WRITE RUNLOG-RECORD.
+            CLOSE RUNLOG.
+        0890-EXIT.
+            EXIT.
+
+          END PROGRAM CARSALES.
