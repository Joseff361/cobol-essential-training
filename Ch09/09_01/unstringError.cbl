@@ -8,20 +8,53 @@
 		 ORGANIZATION IS LINE SEQUENTIAL.
 	
        SELECT MAILINGREPORT ASSIGN TO "mailing.lpt"
-         ORGANIZATION IS LINE SEQUENTIAL.	   
-                       
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT EMAILMERGE ASSIGN TO "EMAILMERGE.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT BADADDRESS ASSIGN TO "BADADDRESS.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-RUNLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD CUSTOMERSCSV.
 	   01 CUSTOMERSIN.
 			88 ENDOFFILE VALUE HIGH-VALUES.
 			02 CUSTDETAILS     PIC X(61).
-		
+
        FD MAILINGREPORT.
        01 CUSTOMERSOUT.
 	       05  MAILINGREC     PIC X(26).
-			
-       WORKING-STORAGE SECTION.   
+
+       FD EMAILMERGE.
+       01 EMAILMERGEREC.
+           05  MERGE-FIRSTNAME  PIC X(10).
+           05  FILLER           PIC X(1) VALUE SPACE.
+           05  MERGE-LASTNAME   PIC X(10).
+           05  FILLER           PIC X(1) VALUE SPACE.
+           05  MERGE-EMAIL      PIC X(39).
+
+       FD BADADDRESS.
+       01 BADADDRESS-RECORD     PIC X(61).
+
+       FD RUNLOG.
+       01 RUNLOG-RECORD.
+           05  RUNLOG-PROGRAM      PIC X(15).
+           05  FILLER              PIC X(1).
+           05  RUNLOG-START-TIME   PIC X(8).
+           05  FILLER              PIC X(1).
+           05  RUNLOG-END-TIME     PIC X(8).
+           05  FILLER              PIC X(1).
+           05  RUNLOG-REC-COUNT    PIC 9(7).
+           05  FILLER              PIC X(1).
+           05  RUNLOG-STATUS       PIC X(12).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
 	       05  FILLER  PIC X(27) VALUE 
 		       'WORKING STORAGE STARTS HERE'.
@@ -35,19 +68,51 @@
 		   05  WS-ZIP          PIC X(5).
            05  WS-EMAIL        PIC X(39).
 		   
-           05  STRINGEND       PIC 99.	
+           05  STRINGEND       PIC 99.
+           05  WS-RUN-RECORD-COUNT  PIC 9(7) VALUE ZEROES.
+
+           05  WS-RUNLOG-STATUS  PIC XX    VALUE SPACES.
+           05  WS-START-TIME     PIC X(8)  VALUE SPACES.
+           05  WS-END-TIME       PIC X(8)  VALUE SPACES.
+
 
            05  WS-FULLNAME     PIC X(26).
            05  WS-ADDRESSLINE  PIC X(26).
-           05  WS-CITYLINE     PIC X(26).  
+           05  WS-CITYLINE     PIC X(26).
+
+           05  WS-STATE-VALID-SW   PIC X VALUE 'N'.
+               88  STATE-IS-VALID      VALUE 'Y'.
+
+       01  WS-STATE-TABLE-VALUES.
+           05  WS-STATE-LIST   PIC X(102) VALUE
+       'ALAKAZARCACOCTDEFLGAHIIDILINIAKSKYLAMEMDMAMIMNMSMOMTNENVNHNJNMNY
+      -'NCNDOHOKORPARISCSDTNTXUTVTVAWAWVWIWYDC'.
+
+       01  WS-STATE-TABLE REDEFINES WS-STATE-TABLE-VALUES.
+           05  WS-STATE-CODE OCCURS 51 TIMES
+                   INDEXED BY WS-STATE-IDX PIC XX.
+
+       01  WS-HOUSEHOLD-FIELDS.
+           05  WS-HOUSEHOLD-KEY    PIC X(30).
+           05  WS-DUP-SW           PIC X VALUE 'N'.
+               88  HOUSEHOLD-IS-DUPLICATE  VALUE 'Y'.
+
+       01  WS-MAILED-TABLE.
+           05  WS-MAILED-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-MAILED-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-MAILED-IDX.
+               10  WS-MAILED-KEY   PIC X(30).
 
        PROCEDURE DIVISION.
        
 	   0100-BEGIN.
-		    
+
+           ACCEPT WS-START-TIME FROM TIME.
 		   OPEN INPUT CUSTOMERSCSV.
 		   OPEN OUTPUT MAILINGREPORT.
-	
+		   OPEN OUTPUT EMAILMERGE.
+		   OPEN OUTPUT BADADDRESS.
+
 		   READ CUSTOMERSCSV
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
@@ -57,7 +122,8 @@
 		   PERFORM 0300-STOP-RUN.
 	   
 	   0200-PROCESS-RECORDS.
-	       
+
+           ADD 1 TO WS-RUN-RECORD-COUNT.
 		   PERFORM VARYING STRINGEND FROM 61 BY -1
               UNTIL CUSTDETAILS(STRINGEND:1) NOT = SPACE
 		   END-PERFORM.
@@ -72,30 +138,109 @@
 				  WS-ZIP
                   WS-EMAIL
            END-UNSTRING.
-		   
-           MOVE SPACES TO WS-FULLNAME, WS-ADDRESSLINE, 
-           WS-CITYLINE.
-           STRING WS-FIRSTNAME DELIMITED BY ' ' SPACE 
-             WS-LASTNAME DELIMITED BY SIZE INTO WS-FULLNAME.
-           STRING WS-HOUSENUM DELIMITED BY ' ' SPACE 
-             WS-STREETNAME DELIMITED BY SIZE INTO 
-             WS-ADDRESSLINE.
-           STRING WS-CITY DELIMITED BY ' ' ',' SPACE WS-STATE 
-             DELIMITED BY ' ' SPACE WS-ZIP INTO WS-CITYLINE.
-		
-		   WRITE CUSTOMERSOUT FROM WS-FULLNAME.
-           WRITE CUSTOMERSOUT FROM WS-ADDRESSLINE.
-           WRITE CUSTOMERSOUT FROM WS-CITYLINE.
-           WRITE CUSTOMERSOUT FROM ' '.
-		   READ CUSTOMERSCSV 
+
+           PERFORM 0260-VALIDATE-STATE.
+
+           IF STATE-IS-VALID
+               PERFORM 0270-CHECK-DUPLICATE-HOUSEHOLD
+
+               IF NOT HOUSEHOLD-IS-DUPLICATE
+                   MOVE SPACES TO WS-FULLNAME, WS-ADDRESSLINE,
+                   WS-CITYLINE
+                   STRING WS-FIRSTNAME DELIMITED BY ' ' SPACE
+                     WS-LASTNAME DELIMITED BY SIZE INTO WS-FULLNAME
+                   STRING WS-HOUSENUM DELIMITED BY ' ' SPACE
+                     WS-STREETNAME DELIMITED BY SIZE INTO
+                     WS-ADDRESSLINE
+                   STRING WS-CITY DELIMITED BY ' ' ',' SPACE
+                     WS-STATE DELIMITED BY ' ' SPACE WS-ZIP
+                     INTO WS-CITYLINE
+
+                   WRITE CUSTOMERSOUT FROM WS-FULLNAME
+                   WRITE CUSTOMERSOUT FROM WS-ADDRESSLINE
+                   WRITE CUSTOMERSOUT FROM WS-CITYLINE
+                   WRITE CUSTOMERSOUT FROM ' '
+
+                   PERFORM 0275-ADD-MAILED-HOUSEHOLD
+               END-IF
+           ELSE
+               WRITE BADADDRESS-RECORD FROM CUSTDETAILS
+           END-IF.
+
+           MOVE SPACES       TO EMAILMERGEREC.
+           MOVE WS-FIRSTNAME TO MERGE-FIRSTNAME.
+           MOVE WS-LASTNAME  TO MERGE-LASTNAME.
+           MOVE WS-EMAIL     TO MERGE-EMAIL.
+           WRITE EMAILMERGEREC.
+
+		   READ CUSTOMERSCSV
 			 AT END SET ENDOFFILE TO TRUE
 		   END-READ.
 	   
 	   0200-END.
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE CUSTOMERSCSV, MAILINGREPORT.		
+
+       0260-VALIDATE-STATE.
+           MOVE 'N' TO WS-STATE-VALID-SW.
+           PERFORM 0265-SEARCH-STATE-CODE
+               VARYING WS-STATE-IDX FROM 1 BY 1
+               UNTIL WS-STATE-IDX > 51
+                  OR STATE-IS-VALID.
+       0260-END.
+
+       0265-SEARCH-STATE-CODE.
+           IF WS-STATE-CODE(WS-STATE-IDX) = WS-STATE
+               MOVE 'Y' TO WS-STATE-VALID-SW
+           END-IF.
+       0265-END.
+
+       0270-CHECK-DUPLICATE-HOUSEHOLD.
+           MOVE SPACES TO WS-HOUSEHOLD-KEY.
+           STRING WS-HOUSENUM DELIMITED BY SIZE
+             WS-STREETNAME DELIMITED BY SIZE
+             WS-ZIP DELIMITED BY SIZE INTO WS-HOUSEHOLD-KEY.
+
+           MOVE 'N' TO WS-DUP-SW.
+           IF WS-MAILED-COUNT NOT = ZERO
+               PERFORM 0272-SEARCH-MAILED-HOUSEHOLD
+                   VARYING WS-MAILED-IDX FROM 1 BY 1
+                   UNTIL WS-MAILED-IDX > WS-MAILED-COUNT
+                      OR HOUSEHOLD-IS-DUPLICATE
+           END-IF.
+       0270-END.
+
+       0272-SEARCH-MAILED-HOUSEHOLD.
+           IF WS-MAILED-KEY(WS-MAILED-IDX) = WS-HOUSEHOLD-KEY
+               MOVE 'Y' TO WS-DUP-SW
+           END-IF.
+       0272-END.
+
+       0275-ADD-MAILED-HOUSEHOLD.
+           IF WS-MAILED-COUNT < 500
+               ADD 1 TO WS-MAILED-COUNT
+               MOVE WS-HOUSEHOLD-KEY TO WS-MAILED-KEY(WS-MAILED-COUNT)
+           END-IF.
+       0275-END.
+
+	   0300-STOP-RUN.
+
+           PERFORM 0280-WRITE-RUNLOG.
+           CLOSE CUSTOMERSCSV, MAILINGREPORT, EMAILMERGE, BADADDRESS.
            STOP RUN.
-           
+
+       0280-WRITE-RUNLOG.
+           ACCEPT WS-END-TIME FROM TIME.
+           OPEN EXTEND RUNLOG.
+           IF WS-RUNLOG-STATUS = '05' OR WS-RUNLOG-STATUS = '35'
+               OPEN OUTPUT RUNLOG
+           END-IF.
+           MOVE SPACES              TO RUNLOG-RECORD.
+           MOVE 'UNSTRINGADDR'     TO RUNLOG-PROGRAM.
+           MOVE WS-START-TIME      TO RUNLOG-START-TIME.
+           MOVE WS-END-TIME        TO RUNLOG-END-TIME.
+           MOVE WS-RUN-RECORD-COUNT TO RUNLOG-REC-COUNT.
+           MOVE 'COMPLETE'         TO RUNLOG-STATUS.
+           WRITE RUNLOG-RECORD.
+           CLOSE RUNLOG.
+       0280-END.
+
           END PROGRAM UNSTRINGADDRESS.
\ No newline at end of file
