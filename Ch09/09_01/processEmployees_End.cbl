@@ -6,7 +6,17 @@
        FILE-CONTROL.
 	  SELECT EMPLOYEEFILE ASSIGN TO "EMPLOYEES.DAT"
 		ORGANIZATION IS LINE SEQUENTIAL.
-                       
+       SELECT EMAILEXCEPTIONS ASSIGN TO "EMAILEXCEPTIONS.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT EMPLOYEEINDEXED ASSIGN TO "EMPLOYEEIDX.DAT"
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS IDX-SSN
+            FILE STATUS IS WS-IDX-STATUS.
+       SELECT RUNLOG ASSIGN TO "RUNLOG.DAT"
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS WS-RUNLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 	   FD EMPLOYEEFILE.
@@ -23,15 +33,141 @@
 				03 BIRTH-DAY	 PIC 9(2).
 			02 GENDER            PIC X.
             02 EMAIL             PIC X(20).
-			
-       WORKING-STORAGE SECTION.   
+
+       FD EMAILEXCEPTIONS.
+       01 EMAILEXCEPTION-RECORD.
+            02 EXC-SSN           PIC 9(9).
+            02 EXC-NAME.
+                03 EXC-LASTNAME   PIC X(10).
+                03 EXC-FIRSTNAME  PIC X(10).
+            02 EXC-EMAIL          PIC X(20).
+
+       FD EMPLOYEEINDEXED.
+       01 IDX-EMPDETAILS.
+            02 IDX-SSN           PIC 9(9).
+            02 IDX-NAME.
+                03 IDX-LASTNAME    PIC X(10).
+                03 IDX-FIRSTNAME   PIC X(10).
+                03 IDX-MIDDLEINIT  PIC X.
+            02 IDX-BIRTHDATE.
+                03 IDX-BIRTH-YEAR  PIC 9(4).
+                03 IDX-BIRTH-MONTH PIC 9(2).
+                03 IDX-BIRTH-DAY   PIC 9(2).
+            02 IDX-GENDER         PIC X.
+            02 IDX-EMAIL          PIC X(20).
+
+       FD RUNLOG.
+       01 RUNLOG-RECORD.
+            02 RUNLOG-PROGRAM      PIC X(15).
+            02 FILLER              PIC X(1).
+            02 RUNLOG-START-TIME   PIC X(8).
+            02 FILLER              PIC X(1).
+            02 RUNLOG-END-TIME     PIC X(8).
+            02 FILLER              PIC X(1).
+            02 RUNLOG-REC-COUNT    PIC 9(7).
+            02 FILLER              PIC X(1).
+            02 RUNLOG-STATUS       PIC X(12).
+
+       WORKING-STORAGE SECTION.
 	   01  WS-WORKING-STORAGE.
 	       05  FILLER  PIC X(27) VALUE 
 		       'WORKING STORAGE STARTS HERE'.
 
        01 WS-FIELDS.
            05 WS-TALLY     PIC 9(3).
-		
+           05 WS-RUN-RECORD-COUNT  PIC 9(7) VALUE ZEROES.
+
+       01 WS-RUNLOG-FIELDS.
+           05 WS-RUNLOG-STATUS  PIC XX    VALUE SPACES.
+           05 WS-START-TIME     PIC X(8)  VALUE SPACES.
+           05 WS-END-TIME       PIC X(8)  VALUE SPACES.
+
+       01 WS-LOOKUP-FIELDS.
+           05 WS-RUN-MODE     PIC X     VALUE SPACE.
+           05 WS-LOOKUP-SSN   PIC 9(9)  VALUE ZEROES.
+           05 WS-IDX-STATUS   PIC XX    VALUE SPACES.
+
+       01 WS-BDAY-FIELDS.
+           05 WS-BDAY-MONTH      PIC 99  VALUE ZEROES.
+           05 WS-BDAY-BEST-IDX   PIC 999 VALUE ZEROES.
+           05 WS-BDAY-BEST-DAY   PIC 99  VALUE ZEROES.
+
+       01 WS-BDAY-TABLE.
+           05 WS-BDAY-COUNT       PIC 999 VALUE ZEROES.
+           05 WS-BDAY-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-BDAY-IDX.
+               10 WS-BDAY-NAME    PIC X(21).
+               10 WS-BDAY-DAY     PIC 99.
+               10 WS-BDAY-USED    PIC X VALUE 'N'.
+
+       01  WS-BDAY-HEADING.
+           05  FILLER     PIC X(15) VALUE SPACES.
+           05  FILLER     PIC X(25)
+                   VALUE 'BIRTHDAY MONTH REPORT'.
+
+       01  WS-BDAY-NONE-LINE.
+           05  FILLER     PIC X(35)
+                   VALUE 'NONE - NO MATCHES FOR THAT MONTH'.
+
+       01  WS-BDAY-DETAIL-LINE.
+           05  BDAY-NAME-OUT  PIC X(21).
+           05  FILLER         PIC X(5)  VALUE SPACES.
+           05  FILLER         PIC X(5)  VALUE 'DAY:'.
+           05  BDAY-DAY-OUT   PIC Z9.
+
+       01 WS-GENDER-COUNTS.
+           05 WS-MALE-COUNT    PIC 9(5) VALUE ZEROES.
+           05 WS-FEMALE-COUNT  PIC 9(5) VALUE ZEROES.
+           05 WS-OTHER-COUNT   PIC 9(5) VALUE ZEROES.
+
+       01 WS-CURRENT-DATE.
+           05 WS-CURR-YEAR     PIC 9(4).
+           05 WS-CURR-MONTH    PIC 9(2).
+           05 WS-CURR-DAY      PIC 9(2).
+
+       01 WS-AGE-FIELDS.
+           05 WS-AGE              PIC 9(3) VALUE ZEROES.
+           05 WS-RETIREMENT-AGE   PIC 99   VALUE 60.
+           05 WS-RETIRE-LOOKAHEAD PIC 99   VALUE 5.
+           05 WS-RETIRE-FLOOR     PIC 99   VALUE ZEROES.
+
+       01 WS-RETIRE-TABLE.
+           05 WS-RETIRE-COUNT       PIC 999 VALUE ZEROES.
+           05 WS-RETIRE-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-RETIRE-IDX.
+               10 WS-RETIRE-NAME    PIC X(25).
+               10 WS-RETIRE-AGE     PIC 999.
+
+       01  WS-RETIRE-HEADING.
+           05  FILLER     PIC X(15) VALUE SPACES.
+           05  FILLER     PIC X(25)
+                   VALUE 'UPCOMING RETIREMENTS'.
+
+       01  WS-RETIRE-NONE-LINE.
+           05  FILLER     PIC X(40)
+                   VALUE 'NONE - NO EMPLOYEES AT OR PAST THRESHOLD'.
+
+       01  WS-RETIRE-DETAIL-LINE.
+           05  RTR-NAME-OUT  PIC X(25).
+           05  FILLER        PIC X(5)  VALUE SPACES.
+           05  FILLER        PIC X(5)  VALUE 'AGE:'.
+           05  RTR-AGE-OUT   PIC ZZ9.
+
+       01  WS-GENDER-HEADING.
+           05  FILLER     PIC X(20) VALUE SPACES.
+           05  FILLER     PIC X(25)
+                   VALUE 'GENDER COUNT SUMMARY'.
+
+       01  WS-GENDER-LINE.
+           05  FILLER        PIC X(8)  VALUE 'MALE:'.
+           05  GEN-MALE-OUT  PIC ZZZZ9.
+           05  FILLER        PIC X(4)  VALUE SPACES.
+           05  FILLER        PIC X(8)  VALUE 'FEMALE:'.
+           05  GEN-FEMALE-OUT PIC ZZZZ9.
+           05  FILLER        PIC X(4)  VALUE SPACES.
+           05  FILLER        PIC X(8)  VALUE 'OTHER:'.
+           05  GEN-OTHER-OUT PIC ZZZZ9.
+
 	     01  WS-REPORT-TITLE.
            05  FILLER     PIC X(20) VALUE SPACES.
            05  FILLER     PIC X(33) 
@@ -64,8 +200,30 @@
        PROCEDURE DIVISION.
        
 	   0100-BEGIN.
-		    
+
+           DISPLAY 'ENTER L TO LOOK UP ONE EMPLOYEE BY SSN, '.
+           DISPLAY 'B FOR A BIRTHDAY-MONTH REPORT, '.
+           DISPLAY 'R FOR A RETIREMENT-ELIGIBILITY REPORT, '.
+           DISPLAY 'OR PRESS ENTER FOR THE FULL ROSTER REPORT: '.
+           ACCEPT WS-RUN-MODE.
+           IF WS-RUN-MODE = 'L' OR WS-RUN-MODE = 'l'
+               PERFORM 0160-LOOKUP-EMPLOYEE
+               GO TO 0305-STOP-RUN-LOOKUP
+           END-IF.
+           IF WS-RUN-MODE = 'B' OR WS-RUN-MODE = 'b'
+               PERFORM 0170-BIRTHDAY-MONTH-REPORT
+               GO TO 0305-STOP-RUN-LOOKUP
+           END-IF.
+           IF WS-RUN-MODE = 'R' OR WS-RUN-MODE = 'r'
+               PERFORM 0172-RETIREMENT-MODE-REPORT
+               GO TO 0305-STOP-RUN-LOOKUP
+           END-IF.
+
+           ACCEPT WS-START-TIME FROM TIME.
 		   OPEN INPUT EMPLOYEEFILE.
+           OPEN OUTPUT EMAILEXCEPTIONS.
+           OPEN OUTPUT EMPLOYEEINDEXED.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
 		   READ EMPLOYEEFILE
 			AT END SET ENDOFFILE TO TRUE
 			END-READ.
@@ -74,19 +232,31 @@
 		   DISPLAY WS-HEADING-LINE2.
 		   
            PERFORM 0200-PROCESS-RECORDS UNTIL ENDOFFILE.
-		 
+
+           PERFORM 0280-PRINT-GENDER-SUMMARY.
+
 		   PERFORM 0300-STOP-RUN.
 	   
 	   0200-PROCESS-RECORDS.
-		   
+
+           ADD 1 TO WS-RUN-RECORD-COUNT.
            MOVE EMPLOYEESSN TO SSN-OUT.
 		   INSPECT SSN-OUT REPLACING ALL ' ' BY '-'.
 		   MOVE FIRSTNAME TO WS-DET-FNAME.
 		   MOVE LASTNAME TO WS-DET-LNAME.
 		   MOVE MIDDLEINIT TO WS-DET-MIDDLE.
            PERFORM 0250-VALIDATE-EMAIL.
+           PERFORM 0260-TALLY-GENDER.
+           PERFORM 0265-COMPUTE-AGE.
+           PERFORM 0266-CHECK-RETIREMENT.
+           MOVE EMPDETAILS TO IDX-EMPDETAILS.
+           WRITE IDX-EMPDETAILS.
+           IF WS-IDX-STATUS NOT = '00'
+              DISPLAY 'WARNING - EMPLOYEE INDEX WRITE FAILED FOR '
+                 EMPLOYEENAME ' - STATUS ' WS-IDX-STATUS
+           END-IF.
 		   DISPLAY WS-DETAIL-LINE.
-		   READ EMPLOYEEFILE 
+		   READ EMPLOYEEFILE
 			 AT END SET ENDOFFILE TO TRUE
 		   END-READ.
 	   
@@ -95,15 +265,178 @@
           MOVE 0 TO WS-TALLY.
           INSPECT EMAIL TALLYING WS-TALLY FOR ALL '@'.
           IF WS-TALLY NOT = 1
-             MOVE 'INVALID EMAIL' TO WS-DET-EMAIL 
+             MOVE 'INVALID EMAIL' TO WS-DET-EMAIL
+             MOVE EMPLOYEESSN  TO EXC-SSN
+             MOVE LASTNAME     TO EXC-LASTNAME
+             MOVE FIRSTNAME    TO EXC-FIRSTNAME
+             MOVE EMAIL        TO EXC-EMAIL
+             WRITE EMAILEXCEPTION-RECORD
           ELSE
              MOVE EMAIL TO WS-DET-EMAIL
           END-IF.
-        0250-END.    
-	   
-	   0300-STOP-RUN.	
-		
-           CLOSE EMPLOYEEFILE.		
+        0250-END.
+       0260-TALLY-GENDER.
+          EVALUATE GENDER
+             WHEN 'M'
+                ADD 1 TO WS-MALE-COUNT
+             WHEN 'F'
+                ADD 1 TO WS-FEMALE-COUNT
+             WHEN OTHER
+                ADD 1 TO WS-OTHER-COUNT
+          END-EVALUATE.
+        0260-END.
+       0280-PRINT-GENDER-SUMMARY.
+          MOVE WS-MALE-COUNT   TO GEN-MALE-OUT.
+          MOVE WS-FEMALE-COUNT TO GEN-FEMALE-OUT.
+          MOVE WS-OTHER-COUNT  TO GEN-OTHER-OUT.
+          DISPLAY SPACES.
+          DISPLAY WS-GENDER-HEADING.
+          DISPLAY WS-GENDER-LINE.
+        0280-END.
+       0265-COMPUTE-AGE.
+          COMPUTE WS-AGE = WS-CURR-YEAR - BIRTH-YEAR.
+          IF WS-CURR-MONTH < BIRTH-MONTH
+             OR (WS-CURR-MONTH = BIRTH-MONTH
+                 AND WS-CURR-DAY < BIRTH-DAY)
+             SUBTRACT 1 FROM WS-AGE
+          END-IF.
+        0265-END.
+       0266-CHECK-RETIREMENT.
+          COMPUTE WS-RETIRE-FLOOR =
+              WS-RETIREMENT-AGE - WS-RETIRE-LOOKAHEAD.
+          IF WS-AGE >= WS-RETIRE-FLOOR
+             AND WS-RETIRE-COUNT < 200
+             ADD 1 TO WS-RETIRE-COUNT
+             MOVE EMPLOYEENAME TO
+                 WS-RETIRE-NAME(WS-RETIRE-COUNT)
+             MOVE WS-AGE TO
+                 WS-RETIRE-AGE(WS-RETIRE-COUNT)
+          END-IF.
+        0266-END.
+       0290-PRINT-RETIREMENT-REPORT.
+          DISPLAY SPACES.
+          DISPLAY WS-RETIRE-HEADING.
+          IF WS-RETIRE-COUNT = 0
+             DISPLAY WS-RETIRE-NONE-LINE
+          ELSE
+             PERFORM 0295-PRINT-RETIREE
+                 VARYING WS-RETIRE-IDX FROM 1 BY 1
+                 UNTIL WS-RETIRE-IDX > WS-RETIRE-COUNT
+          END-IF.
+        0290-END.
+       0295-PRINT-RETIREE.
+          MOVE WS-RETIRE-NAME(WS-RETIRE-IDX) TO RTR-NAME-OUT.
+          MOVE WS-RETIRE-AGE(WS-RETIRE-IDX)  TO RTR-AGE-OUT.
+          DISPLAY WS-RETIRE-DETAIL-LINE.
+        0295-END.
+       0160-LOOKUP-EMPLOYEE.
+          DISPLAY 'ENTER SSN TO LOOK UP: '.
+          ACCEPT WS-LOOKUP-SSN.
+          OPEN INPUT EMPLOYEEINDEXED.
+          IF WS-IDX-STATUS = '00'
+             MOVE WS-LOOKUP-SSN TO IDX-SSN
+             READ EMPLOYEEINDEXED
+                INVALID KEY
+                   DISPLAY 'NO EMPLOYEE FOUND FOR THAT SSN.'
+             END-READ
+             IF WS-IDX-STATUS = '00'
+                DISPLAY IDX-EMPDETAILS
+             END-IF
+             CLOSE EMPLOYEEINDEXED
+          ELSE
+             DISPLAY 'EMPLOYEE INDEX FILE NOT AVAILABLE - '
+             DISPLAY 'RUN THE FULL REPORT FIRST.'
+          END-IF.
+        0160-END.
+       0170-BIRTHDAY-MONTH-REPORT.
+          DISPLAY 'ENTER MONTH NUMBER (01-12): '.
+          ACCEPT WS-BDAY-MONTH.
+          OPEN INPUT EMPLOYEEFILE.
+          READ EMPLOYEEFILE
+             AT END SET ENDOFFILE TO TRUE
+          END-READ.
+          PERFORM 0175-SCAN-FOR-BIRTHDAY UNTIL ENDOFFILE.
+          CLOSE EMPLOYEEFILE.
+          DISPLAY WS-BDAY-HEADING.
+          IF WS-BDAY-COUNT = 0
+             DISPLAY WS-BDAY-NONE-LINE
+          ELSE
+             PERFORM 0180-PRINT-BIRTHDAY-ENTRY WS-BDAY-COUNT TIMES
+          END-IF.
+        0170-END.
+       0175-SCAN-FOR-BIRTHDAY.
+          IF BIRTH-MONTH = WS-BDAY-MONTH AND WS-BDAY-COUNT < 200
+             ADD 1 TO WS-BDAY-COUNT
+             MOVE EMPLOYEENAME TO WS-BDAY-NAME(WS-BDAY-COUNT)
+             MOVE BIRTH-DAY    TO WS-BDAY-DAY(WS-BDAY-COUNT)
+          END-IF.
+          READ EMPLOYEEFILE
+             AT END SET ENDOFFILE TO TRUE
+          END-READ.
+        0175-END.
+       0180-PRINT-BIRTHDAY-ENTRY.
+          MOVE ZERO TO WS-BDAY-BEST-IDX.
+          MOVE 99   TO WS-BDAY-BEST-DAY.
+          PERFORM 0185-SCAN-FOR-MIN-DAY
+             VARYING WS-BDAY-IDX FROM 1 BY 1
+             UNTIL WS-BDAY-IDX > WS-BDAY-COUNT.
+          IF WS-BDAY-BEST-IDX > 0
+             MOVE 'Y' TO WS-BDAY-USED(WS-BDAY-BEST-IDX)
+             MOVE WS-BDAY-NAME(WS-BDAY-BEST-IDX) TO BDAY-NAME-OUT
+             MOVE WS-BDAY-DAY(WS-BDAY-BEST-IDX)  TO BDAY-DAY-OUT
+             DISPLAY WS-BDAY-DETAIL-LINE
+          END-IF.
+        0180-END.
+       0185-SCAN-FOR-MIN-DAY.
+          IF WS-BDAY-USED(WS-BDAY-IDX) = 'N'
+             AND WS-BDAY-DAY(WS-BDAY-IDX) <= WS-BDAY-BEST-DAY
+             MOVE WS-BDAY-IDX TO WS-BDAY-BEST-IDX
+             MOVE WS-BDAY-DAY(WS-BDAY-IDX) TO WS-BDAY-BEST-DAY
+          END-IF.
+        0185-END.
+       0172-RETIREMENT-MODE-REPORT.
+          ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+          OPEN INPUT EMPLOYEEFILE.
+          READ EMPLOYEEFILE
+             AT END SET ENDOFFILE TO TRUE
+          END-READ.
+          PERFORM 0173-SCAN-FOR-RETIREMENT UNTIL ENDOFFILE.
+          CLOSE EMPLOYEEFILE.
+          PERFORM 0290-PRINT-RETIREMENT-REPORT.
+        0172-END.
+       0173-SCAN-FOR-RETIREMENT.
+          PERFORM 0265-COMPUTE-AGE.
+          PERFORM 0266-CHECK-RETIREMENT.
+          READ EMPLOYEEFILE
+             AT END SET ENDOFFILE TO TRUE
+          END-READ.
+        0173-END.
+
+	   0300-STOP-RUN.
+
+           PERFORM 0296-WRITE-RUNLOG.
+           CLOSE EMPLOYEEFILE.
+           CLOSE EMAILEXCEPTIONS.
+           CLOSE EMPLOYEEINDEXED.
+           STOP RUN.
+
+       0296-WRITE-RUNLOG.
+          ACCEPT WS-END-TIME FROM TIME.
+          OPEN EXTEND RUNLOG.
+          IF WS-RUNLOG-STATUS = '05' OR WS-RUNLOG-STATUS = '35'
+             OPEN OUTPUT RUNLOG
+          END-IF.
+          MOVE SPACES             TO RUNLOG-RECORD.
+          MOVE 'INSPECTEMPL'      TO RUNLOG-PROGRAM.
+          MOVE WS-START-TIME      TO RUNLOG-START-TIME.
+          MOVE WS-END-TIME        TO RUNLOG-END-TIME.
+          MOVE WS-RUN-RECORD-COUNT TO RUNLOG-REC-COUNT.
+          MOVE 'COMPLETE'         TO RUNLOG-STATUS.
+          WRITE RUNLOG-RECORD.
+          CLOSE RUNLOG.
+        0296-END.
+
+       0305-STOP-RUN-LOOKUP.
            STOP RUN.
-           
+
           END PROGRAM INSPECTEMPLOYEES.
